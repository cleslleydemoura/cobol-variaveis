@@ -0,0 +1,54 @@
+000100******************************************************************
+000200* COPYBOOK:    CUSTREG
+000300* AUTHOR:      CLESLLEY DE MOURA
+000400* INSTALLATION: SETOR DE COBRANCA
+000500* DATE-WRITTEN: 09/08/2026
+000600*-----------------------------------------------------------------
+000700* PURPOSE:     LAYOUT PADRAO DO REGISTRO DE CLIENTE (WS-REG),
+000800*              USADO PELO ARQUIVO CLIENTES-MASTER E POR TODO
+000900*              PROGRAMA QUE PRECISE LER OU GRAVAR ESSE REGISTRO.
+001000*              O PROGRAMA CHAMADOR DECLARA O NIVEL 01 (E O
+001100*              PREFIXO, VIA REPLACING, QUANDO PRECISAR DE UM
+001200*              NOME DE GRUPO DIFERENTE DE WS-REG, COMO NA FD
+001300*              DE CLIENTES-MASTER) E EXECUTA "COPY CUSTREG."
+001400*-----------------------------------------------------------------
+001500* MODIFICATION HISTORY
+001600*   DATE       INIT  DESCRIPTION
+001700*   09/08/2026 CDM   EXTRAIDO DE PROGVAR PARA COPYBOOK COMPARTI-
+001800*                    LHADO. ACRESCENTADO WS-STS-REG PARA
+001900*                    ATIVAR/INATIVAR REGISTRO NA MANUTENCAO.
+001950*   09/08/2026 CDM   ACRESCENTADO WS-DT-VENCTO (DATA DE VENCI-
+001960*                    MENTO DA PARCELA CORRENTE) PARA PERMITIR O
+001970*                    CALCULO DE JUROS DE MORA.
+001980*   09/08/2026 CDM   ACRESCENTADO WS-CPF (CHAVE DE IDENTIFICACAO
+001985*                    DO CLIENTE, COM DIGITO VERIFICADOR), POIS
+001990*                    NOME + TELEFONE NAO SAO CONFIAVEIS PARA
+001995*                    IDENTIFICAR O CLIENTE DE FORMA UNICA.
+001996*   09/08/2026 CDM   ISOLADO WS-DIVIDA-PARC (VALOR/QTD/PARC PAGAS)
+001997*                    DENTRO DE WS-DIVIDA PARA PERMITIR O MOVE DE
+001998*                    GRUPO DO BUFFER DE DIGITACAO SEM ATINGIR
+001999*                    WS-DT-VENCTO.
+002000******************************************************************
+002050     03  WS-CPF                   PIC 9(11).
+002060     03  WS-CPF-R  REDEFINES WS-CPF.
+002070         05  WS-CPF-DIG           PIC 9(01) OCCURS 11 TIMES.
+002100     03  WS-NOME.
+002200         05  WS-PRIM-NOME         PIC X(05).
+002300         05  WS-ULTM-NOME         PIC X(05).
+002400     03  WS-TELEFONE              PIC X(09).
+002500     03  WS-DIVIDA.
+002550         04  WS-DIVIDA-PARC.
+002600             05  WS-VLR-PARC      PIC 9(05)V99.
+002700             05  WS-QTD-PARC      PIC 9(03).
+002800             05  WS-PARC-PAG      PIC 9(03).
+002850         04  WS-DT-VENCTO         PIC 9(08).
+002860         04  WS-DT-VENCTO-R  REDEFINES WS-DT-VENCTO.
+002870             05  WS-AAAA-VENCTO   PIC 9(04).
+002880             05  WS-MM-VENCTO     PIC 9(02).
+002890             05  WS-DD-VENCTO     PIC 9(02).
+002900     03  WS-STS-DIVIDA            PIC X(01).
+003000         88  WS-PG                VALUE "S".
+003100         88  WS-N-PG              VALUE "N".
+003200     03  WS-STS-REG               PIC X(01).
+003300         88  WS-REG-ATIVO         VALUE "A".
+003400         88  WS-REG-INATIVO       VALUE "I".
