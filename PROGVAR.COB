@@ -1,76 +1,573 @@
-      ******************************************************************
-      * Author: CLESLLEY DE MOURA
-      * Date: 17/03/2023
-      * Purpose: APRESENTAR TRABALHO COM VARIAVEIS
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGVAR.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-AUX-NOME      PIC X(10).
-       77 WS-AUX-DIVIDA    PIC X(13).
-       77 WS-AUX-TOTAL     PIC 9(08)V99.
-       77 WS-ED-TOTAL      PIC $$,$$$,$$9.99.
-       01 WS-REG.
-           03 WS-NOME.
-              05 WS-PRIM-NOME PIC X(05).
-              05 WS-ULTM-NOME PIC X(05).
-           03 WS-TELEFONE     PIC X(09).
-           03 WS-DIVIDA.
-              05 WS-VLR-PARC  PIC 9(05)V99.
-              05 WS-QTD-PARC  PIC 9(03).
-              05 WS-PARC-PAG  PIC 9(03).
-           03 WS-STS-DIVIDA   PIC X.
-              88 WS-PG        VALUE "S".
-              88 WS-N-PG      VALUE "N".
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            DISPLAY "INFORME O NOME DO CLIENTE: "
-            ACCEPT WS-AUX-NOME
-
-            DISPLAY "INFORME O VALOR PARC. + QTD PARC. + QTD PARC. PG: "
-            ACCEPT WS-AUX-DIVIDA
-
-            DISPLAY "INFORME O TELEFONE DO CLIENTE: "
-            ACCEPT WS-TELEFONE
-
-            MOVE WS-AUX-NOME    TO WS-NOME
-            MOVE WS-AUX-DIVIDA  TO WS-DIVIDA
-
-            DISPLAY "O PRIMEIRO NOME DO CLIENTE: "        WS-PRIM-NOME
-            DISPLAY "O ULTIMO NOME DO CLIENTE: "          WS-ULTM-NOME
-            DISPLAY "O VALOR DAS PARCELAS: "              WS-VLR-PARC
-            DISPLAY "A QUANTIDADE DE PARCELAS: "          WS-QTD-PARC
-            DISPLAY "A QUANTIDADE DE PARCELAS PAGAS: "    WS-PARC-PAG
-            DISPLAY "O NUMERO DE TELEFONE DO CLIENTE: "   WS-TELEFONE
-
-            COMPUTE   WS-AUX-TOTAL = WS-QTD-PARC * WS-VLR-PARC
-            MOVE      WS-AUX-TOTAL              TO WS-ED-TOTAL
-            DISPLAY "O VALOR TOTAL DA DIVIDA: "    WS-ED-TOTAL
-
-            MOVE ZEROS TO WS-AUX-TOTAL
-
-            COMPUTE    WS-AUX-TOTAL = WS-PARC-PAG * WS-VLR-PARC
-            MOVE       WS-AUX-TOTAL              TO WS-ED-TOTAL
-            DISPLAY "O VALOR PAGO ATE O MOMENTO: "  WS-ED-TOTAL
-
-            COMPUTE    WS-AUX-TOTAL = (WS-QTD-PARC * WS-VLR-PARC) -
-                       WS-AUX-TOTAL
-            MOVE       WS-AUX-TOTAL              TO WS-ED-TOTAL
-            DISPLAY "FALTAM PAGAR: "                WS-ED-TOTAL
-
-            IF WS-AUX-TOTAL NOT EQUAL ZEROS THEN
-               MOVE       "N"                       TO WS-STS-DIVIDA
-            ELSE
-               MOVE       "S"                       TO WS-STS-DIVIDA
-            END-IF
-
-            IF WS-PG THEN
-                DISPLAY "A DIVIDA ESTA PAGA"
-            ELSE
-                DISPLAY "A DIVIDA NAO ESTA PAGA"
-            END-IF
-            GOBACK.
+000010******************************************************************
+000020* PROGRAM:     PROGVAR
+000030* AUTHOR:      CLESLLEY DE MOURA
+000040* INSTALLATION: SETOR DE COBRANCA
+000050* DATE-WRITTEN: 17/03/2023
+000060* DATE-COMPILED:
+000070*-----------------------------------------------------------------
+000080* PURPOSE:     LE A CARTEIRA DE CLIENTES (CLIENTES-MASTER) E
+000090*              EMITE O RELATORIO DE COBRANCA (REL-COBRANCA) COM
+000100*              A SITUACAO DA DIVIDA DE CADA CLIENTE (VALOR
+000110*              TOTAL, VALOR PAGO, VALOR EM ABERTO E JUROS DE
+000120*              MORA), MAIS O TOTAL GERAL DA CARTEIRA.
+000130*-----------------------------------------------------------------
+000140* MODIFICATION HISTORY
+000150*   DATE       INIT  DESCRIPTION
+000160*   17/03/2023 CDM   PROGRAMA ORIGINAL, ENTRADA VIA ACCEPT DE UM
+000170*                    UNICO CLIENTE POR EXECUCAO.
+000180*   09/08/2026 CDM   PASSA A LER O ARQUIVO CLIENTES-MASTER E
+000190*                    PROCESSAR TODA A CARTEIRA EM LOTE, EM VEZ
+000200*                    DE UM ACCEPT POR CLIENTE.
+000210*   09/08/2026 CDM   REGISTRO DE CLIENTE EXTRAIDO PARA O COPYBOOK
+000220*                    CUSTREG. REGISTROS COM WS-STS-REG INATIVO
+000230*                    (MANTIDOS PELO CADCLI) SAO IGNORADOS NO
+000240*                    RELATORIO.
+000250*   09/08/2026 CDM   ACRESCENTADO O CALCULO DE JUROS DE MORA
+000260*                    SOBRE O SALDO EM ABERTO DE PARCELA VENCIDA
+000270*                    (WS-DT-VENCTO), A TAXA MENSAL PADRAO DO
+000280*                    SETOR DE COBRANCA.
+000290*   09/08/2026 CDM   REGISTROS COM PARC-PAG/QTD-PARC/VLR-PARC
+000300*                    INCONSISTENTES SAO IGNORADOS NO RELATORIO
+000310*                    (WS-CNT-ERRO) EM VEZ DE GERAR UM TOTAL
+000320*                    NEGATIVO. A VALIDACAO NA ENTRADA JA OCORRE
+000330*                    NO CADCLI, ANTES DO REGISTRO SER GRAVADO.
+000340*   09/08/2026 CDM   SAIDA DEIXA DE SER DISPLAY NO CONSOLE E
+000350*                   PASSA A SER O RELATORIO IMPRESSO REL-COBRANCA,
+000360*                   COM CABECALHO, QUEBRA DE PAGINA A CADA
+000370*                   WS-MAX-CLI-PAGINA CLIENTES E LINHA DE TOTAL
+000380*                   GERAL AO FINAL DA CARTEIRA.
+000390*   09/08/2026 CDM   CLIENTES-MASTER PASSA A TER CM-CPF COMO
+000400*                    CHAVE ALTERNATIVA (LAYOUT VIA CUSTREG), PARA
+000410*                    PERMITIR LOCALIZACAO DO CLIENTE PELO CPF NA
+000420*                    MANUTENCAO (CADCLI). WS-TELEFONE CONTINUA
+000430*                    SENDO A CHAVE PRIMARIA DO ARQUIVO.
+000440*   09/08/2026 CDM   GERADO O ARQUIVO DE CONTROLE CTRL-COBRANCA
+000450*                    AO FINAL DO PROCESSAMENTO, COM O RESUMO DA
+000460*                    CONCILIACAO DO LOTE (QTDES E VALORES TOTAIS
+000470*                    DE DIVIDA, PAGO E EM ABERTO) PARA CONFERENCIA
+000480*                    DA CONTABILIDADE.
+000490*   09/08/2026 CDM   ACRESCENTADO CHECKPOINT/RESTART: A CADA
+000500*                    WS-CKPT-INTERVALO CLIENTES, O ULTIMO TELEFONE
+000510*                    PROCESSADO E OS TOTAIS/CONTADORES PARCIAIS
+000520*                    SAO GRAVADOS EM ARQ-CHECKPOINT. SE O JOB FOR
+000530*                    EXECUTADO NOVAMENTE COM O PARAMETRO RESTART,
+000540*                    O PROCESSAMENTO PULA DIRETO PARA O PROXIMO
+000550*                    CLIENTE APOS O ULTIMO CHECKPOINT GRAVADO.
+000560*   09/08/2026 CDM   GERADO O ARQUIVO EXT-INADIMPLENTES, EXTRATO
+000570*                    DOS CLIENTES COM DIVIDA EM ABERTO (WS-N-PG),
+000580*                    PARA ENVIO A EMPRESA DE COBRANCA TERCEIRIZADA.
+000590*   09/08/2026 CDM   NUMA EXECUCAO COM O PARAMETRO RESTART,
+000600*                    REL-COBRANCA E EXT-INADIMPLENTES PASSAM A SER
+000610*                    ABERTOS EM EXTEND (EM VEZ DE OUTPUT), PARA NAO
+000620*                    PERDER AS LINHAS/REGISTROS JA GRAVADOS ANTES
+000630*                    DO ABEND. CTRL-COBRANCA CONTINUA EM OUTPUT,
+000640*                    POIS GUARDA UM UNICO REGISTRO-RESUMO DO LOTE,
+000650*                    RECONSTRUIDO A PARTIR DOS TOTAIS RESTAURADOS
+000660*                    DO CHECKPOINT. AJUSTADO TAMBEM O TAMANHO DE
+000670*                    WS-CAB-1/WS-CAB-2 PARA CABEREM NOS 132 BYTES
+000680*                    DE WL-LINHA, E INCLUIDA VERIFICACAO DE
+000690*                    FILE STATUS AO ABRIR/GRAVAR ARQ-CHECKPOINT.
+000700*   09/08/2026 CDM   0000-MAINLINE SO EXECUTA 3000-FINALIZAR SE A
+000710*                    INICIALIZACAO TIVER SIDO BEM SUCEDIDA (NOVO
+000720*                    SWITCH WS-SW-ERRO-INIC), PARA NAO TENTAR
+000730*                    ESCREVER/FECHAR ARQUIVOS QUE NUNCA FORAM
+000740*                    ABERTOS QUANDO O LOTE ABORTA NA ABERTURA DE
+000750*                    UM DOS ARQUIVOS. O CHECKPOINT PASSA TAMBEM A
+000760*                    GRAVAR/RESTAURAR WS-NR-PAGINA E
+000770*                    WS-CNT-CLI-PAGINA, E O RESTART FORCA QUEBRA
+000780*                    DE PAGINA NO PRIMEIRO CABECALHO IMPRESSO
+000790*                    (WS-SW-FORCAR-NOVA-PAGINA), PARA NAO COLAR A
+000800*                    CONTINUACAO DO RELATORIO NA ULTIMA LINHA JA
+000810*                    IMPRESSA ANTES DO ABEND.
+000820******************************************************************
+000830 IDENTIFICATION DIVISION.
+000840 PROGRAM-ID. PROGVAR.
+000850 ENVIRONMENT DIVISION.
+000860 INPUT-OUTPUT SECTION.
+000870 FILE-CONTROL.
+000880     SELECT CLIENTES-MASTER ASSIGN TO CLIMEST
+000890         ORGANIZATION IS INDEXED
+000900         ACCESS MODE IS SEQUENTIAL
+000910         RECORD KEY IS CM-TELEFONE
+000920         ALTERNATE RECORD KEY IS CM-CPF
+000930         FILE STATUS IS WS-FS-CLIMEST.
+000940     SELECT REL-COBRANCA ASSIGN TO RELCOB
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS WS-FS-RELCOB.
+000970     SELECT CTRL-COBRANCA ASSIGN TO CTRLCOB
+000980         ORGANIZATION IS LINE SEQUENTIAL
+000990         FILE STATUS IS WS-FS-CTRLCOB.
+001000     SELECT ARQ-CHECKPOINT ASSIGN TO CKPTCOB
+001010         ORGANIZATION IS LINE SEQUENTIAL
+001020         FILE STATUS IS WS-FS-CKPT.
+001030     SELECT EXT-INADIMPLENTES ASSIGN TO EXTINAD
+001040         ORGANIZATION IS LINE SEQUENTIAL
+001050         FILE STATUS IS WS-FS-EXTINAD.
+001060 DATA DIVISION.
+001070 FILE SECTION.
+001080 FD  CLIENTES-MASTER
+001090     LABEL RECORDS ARE STANDARD.
+001100 01  CM-REGISTRO.
+001110     COPY CUSTREG REPLACING LEADING ==WS-== BY ==CM-==.
+001120 FD  REL-COBRANCA
+001130     LABEL RECORDS ARE STANDARD
+001140     RECORD CONTAINS 132 CHARACTERS.
+001150 01  WL-LINHA                    PIC X(132).
+001160 FD  CTRL-COBRANCA
+001170     LABEL RECORDS ARE STANDARD.
+001180 01  CT-REGISTRO.
+001190     05  CT-DATA-PROCESSAMENTO    PIC 9(08).
+001200     05  CT-QTD-CLIENTES-LIDOS    PIC 9(05).
+001210     05  CT-QTD-CLIENTES-ERRO     PIC 9(05).
+001220     05  CT-QTD-DIVIDA-PAGA       PIC 9(05).
+001230     05  CT-QTD-DIVIDA-ABERTA     PIC 9(05).
+001240     05  CT-VLR-TOTAL-DIVIDA      PIC 9(10)V99.
+001250     05  CT-VLR-TOTAL-PAGO        PIC 9(10)V99.
+001260     05  CT-VLR-TOTAL-FALTA       PIC 9(10)V99.
+001270 FD  ARQ-CHECKPOINT
+001280     LABEL RECORDS ARE STANDARD.
+001290 01  CK-REGISTRO.
+001300     05  CK-TELEFONE              PIC X(09).
+001310     05  CK-CNT-LIDOS             PIC 9(05).
+001320     05  CK-CNT-ERRO              PIC 9(05).
+001330     05  CK-CNT-PG                PIC 9(05).
+001340     05  CK-CNT-N-PG              PIC 9(05).
+001350     05  CK-VLR-TOTAL-DIVIDA      PIC 9(10)V99.
+001360     05  CK-VLR-TOTAL-PAGO        PIC 9(10)V99.
+001370     05  CK-VLR-TOTAL-FALTA       PIC 9(10)V99.
+001380     05  CK-NR-PAGINA             PIC 9(03).
+001390     05  CK-CNT-CLI-PAGINA        PIC 9(03).
+001400 FD  EXT-INADIMPLENTES
+001410     LABEL RECORDS ARE STANDARD.
+001420 01  EI-REGISTRO.
+001430     05  EI-CPF                   PIC 9(11).
+001440     05  EI-NOME                  PIC X(10).
+001450     05  EI-TELEFONE              PIC X(09).
+001460     05  EI-VLR-TOTAL-DIVIDA      PIC 9(08)V99.
+001470     05  EI-VLR-PAGO              PIC 9(08)V99.
+001480     05  EI-VLR-FALTA             PIC 9(08)V99.
+001490     05  EI-QTD-MESES-ATRASO      PIC 9(03).
+001500     05  EI-VLR-JUROS-MORA        PIC 9(08)V99.
+001510 WORKING-STORAGE SECTION.
+001520 01  WS-FS-CLIMEST                PIC X(02).
+001530     88  WS-FS-OK                 VALUE "00".
+001540 01  WS-FS-RELCOB                 PIC X(02).
+001550     88  WS-FS-RELCOB-OK          VALUE "00".
+001560 01  WS-FS-CTRLCOB                PIC X(02).
+001570     88  WS-FS-CTRLCOB-OK         VALUE "00".
+001580 01  WS-FS-CKPT                   PIC X(02).
+001590     88  WS-FS-CKPT-OK            VALUE "00".
+001600 01  WS-FS-EXTINAD                PIC X(02).
+001610     88  WS-FS-EXTINAD-OK         VALUE "00".
+001620 01  WS-SWITCHES.
+001630     05  WS-SW-FIM-ARQ            PIC X(01)  VALUE "N".
+001640         88  WS-FIM-ARQ           VALUE "S".
+001650     05  WS-SW-ERRO-INIC          PIC X(01)  VALUE "N".
+001660         88  WS-ERRO-INICIALIZACAO VALUE "S".
+001670     05  WS-SW-FORCAR-NOVA-PAGINA PIC X(01)  VALUE "N".
+001680         88  WS-FORCAR-NOVA-PAGINA VALUE "S".
+001690 01  WS-CONTADORES.
+001700     05  WS-CNT-LIDOS             PIC 9(05)  VALUE ZEROS COMP.
+001710     05  WS-CNT-ERRO              PIC 9(05)  VALUE ZEROS COMP.
+001720     05  WS-CNT-PG                PIC 9(05)  VALUE ZEROS COMP.
+001730     05  WS-CNT-N-PG              PIC 9(05)  VALUE ZEROS COMP.
+001740*-----------------------------------------------------------------
+001750* AREAS DE CHECKPOINT/RESTART DO PROCESSAMENTO
+001760*-----------------------------------------------------------------
+001770 77  WS-CKPT-INTERVALO            PIC 9(03) VALUE 050 COMP.
+001780 77  WS-CNT-DESDE-CKPT            PIC 9(03) VALUE ZEROS COMP.
+001790 77  WS-CKPT-TELEFONE             PIC X(09).
+001800 77  WS-PARM-RESTART              PIC X(07) VALUE SPACES.
+001810 77  WS-VLR-TOTAL-DIVIDA          PIC 9(08)V99 VALUE ZEROS.
+001820 77  WS-VLR-PAGO                  PIC 9(08)V99 VALUE ZEROS.
+001830 77  WS-VLR-FALTA                 PIC 9(08)V99 VALUE ZEROS.
+001840 77  WS-TAXA-MORA-MES             PIC V9(04) VALUE 0.0100.
+001850 77  WS-QTD-MESES-ATRASO          PIC 9(03)  VALUE ZEROS COMP.
+001860 77  WS-VLR-JUROS-MORA            PIC 9(08)V99 VALUE ZEROS.
+001870 01  WS-DATA-HOJE                 PIC 9(08).
+001880 01  WS-DATA-HOJE-R REDEFINES WS-DATA-HOJE.
+001890     05  WS-AAAA-HOJE             PIC 9(04).
+001900     05  WS-MM-HOJE               PIC 9(02).
+001910     05  WS-DD-HOJE               PIC 9(02).
+001920 01  WS-REG.
+001930     COPY CUSTREG.
+001940*-----------------------------------------------------------------
+001950* AREAS DE IMPRESSAO DO RELATORIO
+001960*-----------------------------------------------------------------
+001970 77  WS-MAX-CLI-PAGINA            PIC 9(03) VALUE 015 COMP.
+001980 77  WS-CNT-CLI-PAGINA            PIC 9(03) VALUE ZEROS COMP.
+001990 77  WS-NR-PAGINA                 PIC 9(03) VALUE ZEROS COMP.
+002000 77  WS-TOT-GERAL-DIVIDA          PIC 9(10)V99 VALUE ZEROS.
+002010 77  WS-TOT-GERAL-PAGO            PIC 9(10)V99 VALUE ZEROS.
+002020 77  WS-TOT-GERAL-FALTA           PIC 9(10)V99 VALUE ZEROS.
+002030 01  WS-CAB-1.
+002040     05  FILLER                   PIC X(20)
+002050         VALUE "SETOR DE COBRANCA".
+002060     05  FILLER                   PIC X(49) VALUE SPACES.
+002070     05  FILLER                   PIC X(30)
+002080         VALUE "RELATORIO PROGVAR - COBRANCA".
+002090     05  FILLER                   PIC X(23) VALUE SPACES.
+002100     05  FILLER                   PIC X(07) VALUE "PAGINA ".
+002110     05  WS-CAB-PAGINA            PIC ZZ9.
+002120 01  WS-CAB-2.
+002130     05  FILLER                   PIC X(06) VALUE "DATA: ".
+002140     05  WS-CAB-DATA              PIC 9(08).
+002150     05  FILLER                   PIC X(118) VALUE SPACES.
+002160 01  WS-CAB-3.
+002170     05  FILLER                   PIC X(12) VALUE "NOME".
+002180     05  FILLER                   PIC X(11) VALUE "TELEFONE".
+002190     05  FILLER                   PIC X(10) VALUE "VLR PARC".
+002200     05  FILLER                   PIC X(06) VALUE "QTD".
+002210     05  FILLER                   PIC X(06) VALUE "PAGAS".
+002220     05  FILLER                   PIC X(14) VALUE "TOTAL DIVIDA".
+002230     05  FILLER                   PIC X(14) VALUE "VALOR PAGO".
+002240     05  FILLER                   PIC X(14) VALUE "FALTA PAGAR".
+002250     05  FILLER                   PIC X(08) VALUE "ATRASO".
+002260     05  FILLER                   PIC X(14) VALUE "JUROS MORA".
+002270     05  FILLER                   PIC X(13) VALUE "SITUACAO".
+002280 01  WS-DET.
+002290     05  WS-DET-NOME              PIC X(12).
+002300     05  WS-DET-TELEFONE          PIC X(11).
+002310     05  WS-DET-VLR-PARC          PIC ZZ,ZZ9.99.
+002320     05  FILLER                   PIC X(01) VALUE SPACES.
+002330     05  WS-DET-QTD-PARC          PIC ZZ9.
+002340     05  FILLER                   PIC X(03) VALUE SPACES.
+002350     05  WS-DET-PARC-PAG          PIC ZZ9.
+002360     05  FILLER                   PIC X(03) VALUE SPACES.
+002370     05  WS-DET-TOTAL             PIC $$,$$$,$$9.99.
+002380     05  FILLER                   PIC X(01) VALUE SPACES.
+002390     05  WS-DET-PAGO              PIC $$,$$$,$$9.99.
+002400     05  FILLER                   PIC X(01) VALUE SPACES.
+002410     05  WS-DET-FALTA             PIC $$,$$$,$$9.99.
+002420     05  FILLER                   PIC X(01) VALUE SPACES.
+002430     05  WS-DET-MESES-ATR         PIC ZZ9.
+002440     05  FILLER                   PIC X(05) VALUE SPACES.
+002450     05  WS-DET-JUROS             PIC $$,$$$,$$9.99.
+002460     05  FILLER                   PIC X(01) VALUE SPACES.
+002470     05  WS-DET-STATUS            PIC X(13).
+002480 01  WS-LIN-TOTAL.
+002490     05  FILLER                   PIC X(25)
+002500         VALUE "TOTAL GERAL DA CARTEIRA:".
+002510     05  FILLER                   PIC X(06) VALUE " DIV=".
+002520     05  WS-TOT-DIVIDA-ED         PIC $,$$$,$$$,$$9.99.
+002530     05  FILLER                   PIC X(07) VALUE " PAGO=".
+002540     05  WS-TOT-PAGO-ED           PIC $,$$$,$$$,$$9.99.
+002550     05  FILLER                   PIC X(08) VALUE " FALTA=".
+002560     05  WS-TOT-FALTA-ED          PIC $,$$$,$$$,$$9.99.
+002570 01  WS-LIN-CONTAGEM.
+002580     05  FILLER                   PIC X(30)
+002590         VALUE "TOTAL DE CLIENTES PROCESSADOS:".
+002600     05  WS-LIN-CNT-LIDOS         PIC ZZ,ZZ9.
+002610     05  FILLER                   PIC X(21)
+002620         VALUE "  REGISTROS COM ERRO:".
+002630     05  WS-LIN-CNT-ERRO          PIC ZZ,ZZ9.
+002640 PROCEDURE DIVISION.
+002650 0000-MAINLINE.
+002660     PERFORM 1000-INICIALIZAR
+002670         THRU 1000-INICIALIZAR-EXIT
+002680     IF NOT WS-ERRO-INICIALIZACAO
+002690         PERFORM 2000-PROCESSAR-CLIENTE
+002700             THRU 2000-PROCESSAR-CLIENTE-EXIT
+002710             UNTIL WS-FIM-ARQ
+002720         PERFORM 3000-FINALIZAR
+002730             THRU 3000-FINALIZAR-EXIT
+002740     END-IF
+002750     GOBACK.
+002760*-----------------------------------------------------------------
+002770 1000-INICIALIZAR.
+002780     ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+002790     ACCEPT WS-PARM-RESTART FROM COMMAND-LINE
+002800     OPEN INPUT CLIENTES-MASTER
+002810     IF NOT WS-FS-OK
+002820         DISPLAY "ERRO AO ABRIR CLIENTES-MASTER: " WS-FS-CLIMEST
+002830         MOVE "S" TO WS-SW-FIM-ARQ
+002840         MOVE "S" TO WS-SW-ERRO-INIC
+002850         GO TO 1000-INICIALIZAR-EXIT
+002860     END-IF
+002870     IF WS-PARM-RESTART EQUAL "RESTART"
+002880         OPEN EXTEND REL-COBRANCA
+002890     ELSE
+002900         OPEN OUTPUT REL-COBRANCA
+002910     END-IF
+002920     IF NOT WS-FS-RELCOB-OK
+002930         DISPLAY "ERRO AO ABRIR REL-COBRANCA: " WS-FS-RELCOB
+002940         MOVE "S" TO WS-SW-FIM-ARQ
+002950         MOVE "S" TO WS-SW-ERRO-INIC
+002960         GO TO 1000-INICIALIZAR-EXIT
+002970     END-IF
+002980     OPEN OUTPUT CTRL-COBRANCA
+002990     IF NOT WS-FS-CTRLCOB-OK
+003000         DISPLAY "ERRO AO ABRIR CTRL-COBRANCA: " WS-FS-CTRLCOB
+003010         MOVE "S" TO WS-SW-FIM-ARQ
+003020         MOVE "S" TO WS-SW-ERRO-INIC
+003030         GO TO 1000-INICIALIZAR-EXIT
+003040     END-IF
+003050     IF WS-PARM-RESTART EQUAL "RESTART"
+003060         OPEN EXTEND EXT-INADIMPLENTES
+003070     ELSE
+003080         OPEN OUTPUT EXT-INADIMPLENTES
+003090     END-IF
+003100     IF NOT WS-FS-EXTINAD-OK
+003110         DISPLAY "ERRO AO ABRIR EXT-INADIMPLENTES: " WS-FS-EXTINAD
+003120         MOVE "S" TO WS-SW-FIM-ARQ
+003130         MOVE "S" TO WS-SW-ERRO-INIC
+003140         GO TO 1000-INICIALIZAR-EXIT
+003150     END-IF
+003160     IF WS-PARM-RESTART EQUAL "RESTART"
+003170         PERFORM 1500-RETOMAR-CHECKPOINT
+003180             THRU 1500-RETOMAR-CHECKPOINT-EXIT
+003190     ELSE
+003200         OPEN OUTPUT ARQ-CHECKPOINT
+003210         CLOSE ARQ-CHECKPOINT
+003220     END-IF
+003230
+003240     MOVE WS-DATA-HOJE TO WS-CAB-DATA
+003250     PERFORM 7000-IMPRIMIR-CABECALHO
+003260         THRU 7000-IMPRIMIR-CABECALHO-EXIT
+003270     PERFORM 8000-LER-CLIENTE THRU 8000-LER-CLIENTE-EXIT.
+003280 1000-INICIALIZAR-EXIT.
+003290     EXIT.
+003300*-----------------------------------------------------------------
+003310 1500-RETOMAR-CHECKPOINT.
+003320     OPEN INPUT ARQ-CHECKPOINT
+003330     IF NOT WS-FS-CKPT-OK
+003340         DISPLAY "NAO HA CHECKPOINT ANTERIOR, PROCESSANDO DESDE "
+003350             "O INICIO DA CARTEIRA"
+003360         OPEN OUTPUT ARQ-CHECKPOINT
+003370         CLOSE ARQ-CHECKPOINT
+003380         GO TO 1500-RETOMAR-CHECKPOINT-EXIT
+003390     END-IF
+003400
+003410     READ ARQ-CHECKPOINT
+003420         AT END
+003430             CLOSE ARQ-CHECKPOINT
+003440             DISPLAY "ARQUIVO DE CHECKPOINT VAZIO, PROCESSANDO "
+003450                 "DESDE O INICIO DA CARTEIRA"
+003460             OPEN OUTPUT ARQ-CHECKPOINT
+003470             CLOSE ARQ-CHECKPOINT
+003480             GO TO 1500-RETOMAR-CHECKPOINT-EXIT
+003490     END-READ
+003500
+003510     MOVE CK-TELEFONE          TO WS-CKPT-TELEFONE
+003520     MOVE CK-CNT-LIDOS         TO WS-CNT-LIDOS
+003530     MOVE CK-CNT-ERRO          TO WS-CNT-ERRO
+003540     MOVE CK-CNT-PG            TO WS-CNT-PG
+003550     MOVE CK-CNT-N-PG          TO WS-CNT-N-PG
+003560     MOVE CK-VLR-TOTAL-DIVIDA  TO WS-TOT-GERAL-DIVIDA
+003570     MOVE CK-VLR-TOTAL-PAGO    TO WS-TOT-GERAL-PAGO
+003580     MOVE CK-VLR-TOTAL-FALTA   TO WS-TOT-GERAL-FALTA
+003590     MOVE CK-NR-PAGINA         TO WS-NR-PAGINA
+003600     MOVE CK-CNT-CLI-PAGINA    TO WS-CNT-CLI-PAGINA
+003610     MOVE "S" TO WS-SW-FORCAR-NOVA-PAGINA
+003620     CLOSE ARQ-CHECKPOINT
+003630
+003640     DISPLAY "RETOMANDO PROCESSAMENTO APOS O TELEFONE: "
+003650         WS-CKPT-TELEFONE
+003660
+003670     MOVE WS-CKPT-TELEFONE TO CM-TELEFONE
+003680     START CLIENTES-MASTER
+003690         KEY IS GREATER THAN CM-TELEFONE
+003700         INVALID KEY
+003710             MOVE "S" TO WS-SW-FIM-ARQ
+003720     END-START.
+003730 1500-RETOMAR-CHECKPOINT-EXIT.
+003740     EXIT.
+003750*-----------------------------------------------------------------
+003760 2000-PROCESSAR-CLIENTE.
+003770     MOVE CM-CPF        TO WS-CPF
+003780     MOVE CM-NOME       TO WS-NOME
+003790     MOVE CM-TELEFONE   TO WS-TELEFONE
+003800     MOVE CM-DIVIDA     TO WS-DIVIDA
+003810     MOVE CM-STS-REG    TO WS-STS-REG
+003820
+003830     IF WS-REG-INATIVO
+003840         PERFORM 8000-LER-CLIENTE THRU 8000-LER-CLIENTE-EXIT
+003850         GO TO 2000-PROCESSAR-CLIENTE-EXIT
+003860     END-IF
+003870
+003880     IF WS-VLR-PARC NOT NUMERIC
+003890         OR WS-QTD-PARC NOT NUMERIC
+003900         OR WS-PARC-PAG NOT NUMERIC
+003910         OR WS-PARC-PAG GREATER THAN WS-QTD-PARC
+003920         ADD 1 TO WS-CNT-ERRO
+003930         DISPLAY "REGISTRO INVALIDO, TELEFONE: " WS-TELEFONE
+003940             " - CLIENTE IGNORADO NO RELATORIO"
+003950         PERFORM 8000-LER-CLIENTE THRU 8000-LER-CLIENTE-EXIT
+003960         GO TO 2000-PROCESSAR-CLIENTE-EXIT
+003970     END-IF
+003980
+003990     ADD 1 TO WS-CNT-LIDOS
+004000
+004010     COMPUTE WS-VLR-TOTAL-DIVIDA = WS-QTD-PARC * WS-VLR-PARC
+004020     COMPUTE WS-VLR-PAGO         = WS-PARC-PAG * WS-VLR-PARC
+004030     COMPUTE WS-VLR-FALTA        = WS-VLR-TOTAL-DIVIDA -
+004040         WS-VLR-PAGO
+004050
+004060     IF WS-VLR-FALTA NOT EQUAL ZEROS
+004070         MOVE "N" TO WS-STS-DIVIDA
+004080     ELSE
+004090         MOVE "S" TO WS-STS-DIVIDA
+004100     END-IF
+004110
+004120     IF WS-PG
+004130         ADD 1 TO WS-CNT-PG
+004140     ELSE
+004150         ADD 1 TO WS-CNT-N-PG
+004160     END-IF
+004170
+004180     MOVE ZEROS TO WS-QTD-MESES-ATRASO
+004190     MOVE ZEROS TO WS-VLR-JUROS-MORA
+004200
+004210     IF WS-N-PG AND WS-DT-VENCTO LESS THAN WS-DATA-HOJE
+004220         COMPUTE WS-QTD-MESES-ATRASO =
+004230             ((WS-AAAA-HOJE - WS-AAAA-VENCTO) * 12) +
+004240             (WS-MM-HOJE - WS-MM-VENCTO)
+004250         IF WS-QTD-MESES-ATRASO GREATER THAN ZEROS
+004260             COMPUTE WS-VLR-JUROS-MORA ROUNDED =
+004270                 WS-VLR-FALTA * WS-TAXA-MORA-MES
+004280                     * WS-QTD-MESES-ATRASO
+004290         END-IF
+004300     END-IF
+004310
+004320     ADD WS-VLR-TOTAL-DIVIDA TO WS-TOT-GERAL-DIVIDA
+004330     ADD WS-VLR-PAGO         TO WS-TOT-GERAL-PAGO
+004340     ADD WS-VLR-FALTA        TO WS-TOT-GERAL-FALTA
+004350
+004360     IF WS-N-PG
+004370         PERFORM 7800-GRAVAR-INADIMPLENTE
+004380             THRU 7800-GRAVAR-INADIMPLENTE-EXIT
+004390     END-IF
+004400
+004410     PERFORM 7500-IMPRIMIR-DETALHE
+004420         THRU 7500-IMPRIMIR-DETALHE-EXIT
+004430
+004440     ADD 1 TO WS-CNT-DESDE-CKPT
+004450     IF WS-CNT-DESDE-CKPT GREATER THAN OR EQUAL TO
+004460         WS-CKPT-INTERVALO
+004470         PERFORM 6000-GRAVAR-CHECKPOINT
+004480             THRU 6000-GRAVAR-CHECKPOINT-EXIT
+004490     END-IF
+004500
+004510     PERFORM 8000-LER-CLIENTE THRU 8000-LER-CLIENTE-EXIT
+004520
+004530     IF WS-CNT-CLI-PAGINA GREATER THAN OR EQUAL TO
+004540         WS-MAX-CLI-PAGINA AND NOT WS-FIM-ARQ
+004550         PERFORM 7000-IMPRIMIR-CABECALHO
+004560             THRU 7000-IMPRIMIR-CABECALHO-EXIT
+004570     END-IF.
+004580 2000-PROCESSAR-CLIENTE-EXIT.
+004590     EXIT.
+004600*-----------------------------------------------------------------
+004610 3000-FINALIZAR.
+004620     MOVE WS-TOT-GERAL-DIVIDA TO WS-TOT-DIVIDA-ED
+004630     MOVE WS-TOT-GERAL-PAGO   TO WS-TOT-PAGO-ED
+004640     MOVE WS-TOT-GERAL-FALTA  TO WS-TOT-FALTA-ED
+004650     WRITE WL-LINHA FROM WS-LIN-TOTAL AFTER ADVANCING 2 LINES
+004660
+004670     MOVE WS-CNT-LIDOS TO WS-LIN-CNT-LIDOS
+004680     MOVE WS-CNT-ERRO  TO WS-LIN-CNT-ERRO
+004690     WRITE WL-LINHA FROM WS-LIN-CONTAGEM AFTER ADVANCING 1 LINE
+004700
+004710     MOVE WS-DATA-HOJE       TO CT-DATA-PROCESSAMENTO
+004720     MOVE WS-CNT-LIDOS       TO CT-QTD-CLIENTES-LIDOS
+004730     MOVE WS-CNT-ERRO        TO CT-QTD-CLIENTES-ERRO
+004740     MOVE WS-CNT-PG          TO CT-QTD-DIVIDA-PAGA
+004750     MOVE WS-CNT-N-PG        TO CT-QTD-DIVIDA-ABERTA
+004760     MOVE WS-TOT-GERAL-DIVIDA TO CT-VLR-TOTAL-DIVIDA
+004770     MOVE WS-TOT-GERAL-PAGO   TO CT-VLR-TOTAL-PAGO
+004780     MOVE WS-TOT-GERAL-FALTA  TO CT-VLR-TOTAL-FALTA
+004790     WRITE CT-REGISTRO
+004800
+004810     CLOSE CLIENTES-MASTER
+004820     CLOSE REL-COBRANCA
+004830     CLOSE CTRL-COBRANCA
+004840     CLOSE EXT-INADIMPLENTES
+004850
+004860     OPEN OUTPUT ARQ-CHECKPOINT
+004870     CLOSE ARQ-CHECKPOINT.
+004880 3000-FINALIZAR-EXIT.
+004890     EXIT.
+004900*-----------------------------------------------------------------
+004910 7000-IMPRIMIR-CABECALHO.
+004920     ADD 1 TO WS-NR-PAGINA
+004930     MOVE WS-NR-PAGINA TO WS-CAB-PAGINA
+004940     IF WS-NR-PAGINA EQUAL 1 AND NOT WS-FORCAR-NOVA-PAGINA
+004950         WRITE WL-LINHA FROM WS-CAB-1
+004960     ELSE
+004970         WRITE WL-LINHA FROM WS-CAB-1 AFTER ADVANCING PAGE
+004980         MOVE "N" TO WS-SW-FORCAR-NOVA-PAGINA
+004990     END-IF
+005000     WRITE WL-LINHA FROM WS-CAB-2 AFTER ADVANCING 1 LINE
+005010     WRITE WL-LINHA FROM WS-CAB-3 AFTER ADVANCING 2 LINES
+005020     MOVE ZEROS TO WS-CNT-CLI-PAGINA.
+005030 7000-IMPRIMIR-CABECALHO-EXIT.
+005040     EXIT.
+005050*-----------------------------------------------------------------
+005060 7500-IMPRIMIR-DETALHE.
+005070     MOVE WS-NOME             TO WS-DET-NOME
+005080     MOVE WS-TELEFONE         TO WS-DET-TELEFONE
+005090     MOVE WS-VLR-PARC         TO WS-DET-VLR-PARC
+005100     MOVE WS-QTD-PARC         TO WS-DET-QTD-PARC
+005110     MOVE WS-PARC-PAG         TO WS-DET-PARC-PAG
+005120     MOVE WS-VLR-TOTAL-DIVIDA TO WS-DET-TOTAL
+005130     MOVE WS-VLR-PAGO         TO WS-DET-PAGO
+005140     MOVE WS-VLR-FALTA        TO WS-DET-FALTA
+005150     MOVE WS-QTD-MESES-ATRASO TO WS-DET-MESES-ATR
+005160     MOVE WS-VLR-JUROS-MORA   TO WS-DET-JUROS
+005170
+005180     IF WS-PG
+005190         MOVE "DIVIDA PAGA"     TO WS-DET-STATUS
+005200     ELSE
+005210         MOVE "DIVIDA ABERTA"   TO WS-DET-STATUS
+005220     END-IF
+005230
+005240     WRITE WL-LINHA FROM WS-DET AFTER ADVANCING 1 LINE
+005250     ADD 1 TO WS-CNT-CLI-PAGINA.
+005260 7500-IMPRIMIR-DETALHE-EXIT.
+005270     EXIT.
+005280*-----------------------------------------------------------------
+005290 7800-GRAVAR-INADIMPLENTE.
+005300     MOVE WS-CPF              TO EI-CPF
+005310     MOVE WS-NOME             TO EI-NOME
+005320     MOVE WS-TELEFONE         TO EI-TELEFONE
+005330     MOVE WS-VLR-TOTAL-DIVIDA TO EI-VLR-TOTAL-DIVIDA
+005340     MOVE WS-VLR-PAGO         TO EI-VLR-PAGO
+005350     MOVE WS-VLR-FALTA        TO EI-VLR-FALTA
+005360     MOVE WS-QTD-MESES-ATRASO TO EI-QTD-MESES-ATRASO
+005370     MOVE WS-VLR-JUROS-MORA   TO EI-VLR-JUROS-MORA
+005380     WRITE EI-REGISTRO.
+005390 7800-GRAVAR-INADIMPLENTE-EXIT.
+005400     EXIT.
+005410*-----------------------------------------------------------------
+005420 6000-GRAVAR-CHECKPOINT.
+005430     OPEN OUTPUT ARQ-CHECKPOINT
+005440     IF NOT WS-FS-CKPT-OK
+005450         DISPLAY "ERRO AO ABRIR ARQ-CHECKPOINT: " WS-FS-CKPT
+005460         GO TO 6000-GRAVAR-CHECKPOINT-EXIT
+005470     END-IF
+005480     MOVE WS-TELEFONE          TO CK-TELEFONE
+005490     MOVE WS-CNT-LIDOS         TO CK-CNT-LIDOS
+005500     MOVE WS-CNT-ERRO          TO CK-CNT-ERRO
+005510     MOVE WS-CNT-PG            TO CK-CNT-PG
+005520     MOVE WS-CNT-N-PG          TO CK-CNT-N-PG
+005530     MOVE WS-TOT-GERAL-DIVIDA  TO CK-VLR-TOTAL-DIVIDA
+005540     MOVE WS-TOT-GERAL-PAGO    TO CK-VLR-TOTAL-PAGO
+005550     MOVE WS-TOT-GERAL-FALTA   TO CK-VLR-TOTAL-FALTA
+005560     MOVE WS-NR-PAGINA         TO CK-NR-PAGINA
+005570     MOVE WS-CNT-CLI-PAGINA    TO CK-CNT-CLI-PAGINA
+005580     WRITE CK-REGISTRO
+005590     IF NOT WS-FS-CKPT-OK
+005600         DISPLAY "ERRO AO GRAVAR CHECKPOINT: " WS-FS-CKPT
+005610     END-IF
+005620     CLOSE ARQ-CHECKPOINT
+005630     MOVE ZEROS TO WS-CNT-DESDE-CKPT.
+005640 6000-GRAVAR-CHECKPOINT-EXIT.
+005650     EXIT.
+005660*-----------------------------------------------------------------
+005670 8000-LER-CLIENTE.
+005680     READ CLIENTES-MASTER NEXT RECORD
+005690         AT END
+005700             MOVE "S" TO WS-SW-FIM-ARQ
+005710     END-READ.
+005720 8000-LER-CLIENTE-EXIT.
+005730     EXIT.
