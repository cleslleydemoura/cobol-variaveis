@@ -0,0 +1,465 @@
+000010******************************************************************
+000020* PROGRAM:     CADCLI
+000030* AUTHOR:      CLESLLEY DE MOURA
+000040* INSTALLATION: SETOR DE COBRANCA
+000050* DATE-WRITTEN: 09/08/2026
+000060* DATE-COMPILED:
+000070*-----------------------------------------------------------------
+000080* PURPOSE:     MANUTENCAO DO ARQUIVO CLIENTES-MASTER (INCLUSAO,
+000090*              ALTERACAO E INATIVACAO DE CLIENTE), USANDO O
+000100*              MESMO LAYOUT DE REGISTRO (COPYBOOK CUSTREG) LIDO
+000110*              PELO PROGVAR.
+000120*-----------------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140*   DATE       INIT  DESCRIPTION
+000150*   09/08/2026 CDM   PROGRAMA ORIGINAL.
+000160*   09/08/2026 CDM   INCLUIDA VALIDACAO DA DIVIDA (3500-VALIDAR-
+000170*                    DIVIDA) ANTES DE GRAVAR/ALTERAR O REGISTRO:
+000180*                    REJEITA VALOR/QTD/PARC PAGAS NAO NUMERICOS
+000190*                    E PARC PAGAS MAIOR QUE A QTD DE PARCELAS,
+000200*                    PEDINDO A DIGITACAO NOVAMENTE.
+000210*   09/08/2026 CDM   INCLUIDA CAPTURA E VALIDACAO DO CPF DO
+000220*                    CLIENTE (3600-VALIDAR-CPF), COM CONFERENCIA
+000230*                    DO DIGITO VERIFICADOR. CM-CPF PASSA A SER A
+000240*                    CHAVE ALTERNATIVA DO ARQUIVO E A CHAVE
+000250*                    UTILIZADA PARA LOCALIZAR O CLIENTE NA
+000260*                    ALTERACAO E NA INATIVACAO, EM VEZ DO NOME
+000270*                    E TELEFONE, QUE NAO IDENTIFICAM O CLIENTE
+000280*                    DE FORMA CONFIAVEL.
+000290*   09/08/2026 CDM   ACRESCENTADAS AS OPCOES DE MENU CONSULTAR,
+000300*                    PAGAR PARCELA E REIMPRIMIR DADOS DO CLIENTE.
+000310*                    A OPCAO PAGAR PARCELA (7000-PAGAR) LOCALIZA
+000320*                    O CLIENTE PELO CPF E APENAS INCREMENTA
+000330*                    CM-PARC-PAG, SEM REDIGITAR OS DEMAIS DADOS.
+000340*   09/08/2026 CDM   CONSULTAR, PAGAR E REIMPRIMIR PASSAM A
+000350*                    RECALCULAR OS TOTAIS DA DIVIDA (3700-CALCULAR-
+000360*                    TOTAIS), DO MESMO JEITO QUE O PROGVAR, EM VEZ
+000370*                    DE EXIBIR SOMENTE OS CAMPOS BRUTOS DO REGISTRO.
+000380*                    CORRIGIDO TAMBEM O MOVE DE WS-AUX-VLR-PARC
+000390*                    (ALFANUMERICO) PARA WS-VLR-PARC (NUMERICO),
+000400*                    QUE ALINHAVA O PONTO DECIMAL E INFLACIONAVA O
+000410*                    VALOR EM 100X; AGORA E FEITO UM UNICO MOVE DE
+000420*                    GRUPO (WS-AUX-DIVIDA PARA WS-DIVIDA-PARC).
+000430*   09/08/2026 CDM   REMOVIDO O CONDITION-NAME WS-FS-NAO-ENCONTRADO,
+000440*                    NUNCA REFERENCIADO NO PROGRAMA; TODA LOCALIZACAO
+000450*                    DE CLIENTE QUE PODE NAO ENCONTRAR O REGISTRO JA
+000460*                    TRATA O CASO VIA INVALID KEY.
+000470******************************************************************
+000480 IDENTIFICATION DIVISION.
+000490 PROGRAM-ID. CADCLI.
+000500 ENVIRONMENT DIVISION.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT CLIENTES-MASTER ASSIGN TO CLIMEST
+000540         ORGANIZATION IS INDEXED
+000550         ACCESS MODE IS DYNAMIC
+000560         RECORD KEY IS CM-TELEFONE
+000570         ALTERNATE RECORD KEY IS CM-CPF
+000580         FILE STATUS IS WS-FS-CLIMEST.
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  CLIENTES-MASTER
+000620     LABEL RECORDS ARE STANDARD.
+000630 01  CM-REGISTRO.
+000640     COPY CUSTREG REPLACING LEADING ==WS-== BY ==CM-==.
+000650 WORKING-STORAGE SECTION.
+000660 01  WS-FS-CLIMEST                PIC X(02).
+000670     88  WS-FS-OK                 VALUE "00".
+000680     88  WS-FS-DUPLICADO          VALUE "22".
+000690 01  WS-SWITCHES.
+000700     05  WS-SW-FIM-MENU           PIC X(01)  VALUE "N".
+000710         88  WS-FIM-MENU          VALUE "S".
+000720     05  WS-SW-DIVIDA-VALIDA      PIC X(01)  VALUE "N".
+000730         88  WS-DIVIDA-VALIDA     VALUE "S".
+000740     05  WS-SW-CPF-VALIDO         PIC X(01)  VALUE "N".
+000750         88  WS-CPF-VALIDO        VALUE "S".
+000760     05  WS-SW-CPF-IGUAIS         PIC X(01)  VALUE "N".
+000770         88  WS-CPF-TODOS-IGUAIS  VALUE "S".
+000780 01  WS-OPCAO                     PIC X(01).
+000790     88  WS-OPC-INCLUIR           VALUE "1".
+000800     88  WS-OPC-ALTERAR           VALUE "2".
+000810     88  WS-OPC-INATIVAR          VALUE "3".
+000820     88  WS-OPC-CONSULTAR         VALUE "4".
+000830     88  WS-OPC-PAGAR             VALUE "5".
+000840     88  WS-OPC-REIMPRIMIR        VALUE "6".
+000850     88  WS-OPC-SAIR              VALUE "7".
+000860 01  WS-REG.
+000870     COPY CUSTREG.
+000880 01  WS-AUX-DIVIDA.
+000890     05  WS-AUX-VLR-PARC          PIC X(07).
+000900     05  WS-AUX-QTD-PARC          PIC X(03).
+000910     05  WS-AUX-PARC-PAG          PIC X(03).
+000920 01  WS-AUX-CPF                   PIC X(11).
+000930 77  WS-CPF-SOMA                  PIC 9(05)  VALUE ZEROS COMP.
+000940 77  WS-CPF-QUOC                  PIC 9(05)  VALUE ZEROS COMP.
+000950 77  WS-CPF-RESTO                 PIC 9(02)  VALUE ZEROS COMP.
+000960 77  WS-CPF-DV1                   PIC 9(01)  VALUE ZEROS.
+000970 77  WS-CPF-DV2                   PIC 9(01)  VALUE ZEROS.
+000980 77  WS-CPF-IDX                   PIC 9(02)  VALUE ZEROS COMP.
+000990 77  WS-VLR-TOTAL-DIVIDA          PIC 9(08)V99 VALUE ZEROS.
+001000 77  WS-VLR-PAGO                  PIC 9(08)V99 VALUE ZEROS.
+001010 77  WS-VLR-FALTA                 PIC 9(08)V99 VALUE ZEROS.
+001020 PROCEDURE DIVISION.
+001030 0000-MAINLINE.
+001040     PERFORM 1000-ABRIR-ARQUIVO THRU 1000-ABRIR-ARQUIVO-EXIT
+001050     PERFORM 2000-EXIBIR-MENU
+001060         THRU 2000-EXIBIR-MENU-EXIT
+001070         UNTIL WS-FIM-MENU
+001080     CLOSE CLIENTES-MASTER
+001090     GOBACK.
+001100*-----------------------------------------------------------------
+001110 1000-ABRIR-ARQUIVO.
+001120     OPEN I-O CLIENTES-MASTER
+001130     IF NOT WS-FS-OK
+001140         DISPLAY "ARQUIVO NAO EXISTE, CRIANDO CLIENTES-MASTER"
+001150         CLOSE CLIENTES-MASTER
+001160         OPEN OUTPUT CLIENTES-MASTER
+001170         CLOSE CLIENTES-MASTER
+001180         OPEN I-O CLIENTES-MASTER
+001190     END-IF.
+001200 1000-ABRIR-ARQUIVO-EXIT.
+001210     EXIT.
+001220*-----------------------------------------------------------------
+001230 2000-EXIBIR-MENU.
+001240     DISPLAY "==================================================="
+001250     DISPLAY "  MANUTENCAO DE CLIENTES - CADCLI"
+001260     DISPLAY "  1 - INCLUIR CLIENTE"
+001270     DISPLAY "  2 - ALTERAR CLIENTE"
+001280     DISPLAY "  3 - INATIVAR CLIENTE"
+001290     DISPLAY "  4 - CONSULTAR CLIENTE"
+001300     DISPLAY "  5 - PAGAR PARCELA"
+001310     DISPLAY "  6 - REIMPRIMIR DADOS DO CLIENTE"
+001320     DISPLAY "  7 - SAIR"
+001330     DISPLAY "==================================================="
+001340     DISPLAY "INFORME A OPCAO: "
+001350     ACCEPT WS-OPCAO
+001360
+001370     EVALUATE TRUE
+001380         WHEN WS-OPC-INCLUIR
+001390             PERFORM 3000-INCLUIR THRU 3000-INCLUIR-EXIT
+001400         WHEN WS-OPC-ALTERAR
+001410             PERFORM 4000-ALTERAR THRU 4000-ALTERAR-EXIT
+001420         WHEN WS-OPC-INATIVAR
+001430             PERFORM 5000-INATIVAR THRU 5000-INATIVAR-EXIT
+001440         WHEN WS-OPC-CONSULTAR
+001450             PERFORM 6000-CONSULTAR THRU 6000-CONSULTAR-EXIT
+001460         WHEN WS-OPC-PAGAR
+001470             PERFORM 7000-PAGAR THRU 7000-PAGAR-EXIT
+001480         WHEN WS-OPC-REIMPRIMIR
+001490             PERFORM 8000-REIMPRIMIR THRU 8000-REIMPRIMIR-EXIT
+001500         WHEN WS-OPC-SAIR
+001510             MOVE "S" TO WS-SW-FIM-MENU
+001520         WHEN OTHER
+001530             DISPLAY "OPCAO INVALIDA"
+001540     END-EVALUATE.
+001550 2000-EXIBIR-MENU-EXIT.
+001560     EXIT.
+001570*-----------------------------------------------------------------
+001580 3000-INCLUIR.
+001590     MOVE "N" TO WS-SW-CPF-VALIDO
+001600     PERFORM 3600-VALIDAR-CPF
+001610         THRU 3600-VALIDAR-CPF-EXIT
+001620         UNTIL WS-CPF-VALIDO
+001630
+001640     DISPLAY "INFORME O NOME DO CLIENTE (10 POSICOES): "
+001650     ACCEPT WS-NOME
+001660
+001670     DISPLAY "INFORME O TELEFONE DO CLIENTE: "
+001680     ACCEPT WS-TELEFONE
+001690
+001700     MOVE "N" TO WS-SW-DIVIDA-VALIDA
+001710     PERFORM 3500-VALIDAR-DIVIDA
+001720         THRU 3500-VALIDAR-DIVIDA-EXIT
+001730         UNTIL WS-DIVIDA-VALIDA
+001740
+001750     DISPLAY "INFORME O VENCIMENTO DA PARCELA (AAAAMMDD): "
+001760     ACCEPT WS-DT-VENCTO
+001770
+001780     MOVE "A" TO WS-STS-REG
+001790     IF WS-PARC-PAG GREATER THAN OR EQUAL TO WS-QTD-PARC
+001800         MOVE "S" TO WS-STS-DIVIDA
+001810     ELSE
+001820         MOVE "N" TO WS-STS-DIVIDA
+001830     END-IF
+001840
+001850     MOVE WS-CPF        TO CM-CPF
+001860     MOVE WS-NOME       TO CM-NOME
+001870     MOVE WS-TELEFONE   TO CM-TELEFONE
+001880     MOVE WS-DIVIDA     TO CM-DIVIDA
+001890     MOVE WS-STS-DIVIDA TO CM-STS-DIVIDA
+001900     MOVE WS-STS-REG    TO CM-STS-REG
+001910
+001920     WRITE CM-REGISTRO
+001930     IF WS-FS-OK
+001940         DISPLAY "CLIENTE INCLUIDO COM SUCESSO"
+001950     ELSE
+001960         IF WS-FS-DUPLICADO
+001970             DISPLAY "JA EXISTE CLIENTE COM ESSE TELEFONE OU CPF"
+001980         ELSE
+001990             DISPLAY "ERRO AO INCLUIR CLIENTE: " WS-FS-CLIMEST
+002000         END-IF
+002010     END-IF.
+002020 3000-INCLUIR-EXIT.
+002030     EXIT.
+002040*-----------------------------------------------------------------
+002050 3500-VALIDAR-DIVIDA.
+002060     DISPLAY "INFORME O VALOR PARC. + QTD PARC. + QTD PARC. PG: "
+002070     ACCEPT WS-AUX-DIVIDA
+002080
+002090     IF WS-AUX-VLR-PARC NOT NUMERIC
+002100         OR WS-AUX-QTD-PARC NOT NUMERIC
+002110         OR WS-AUX-PARC-PAG NOT NUMERIC
+002120         DISPLAY "ERRO: VALOR/QTD PARC./PARC PAGAS DEVEM SER "
+002130             "NUMERICOS. INFORME NOVAMENTE."
+002140         GO TO 3500-VALIDAR-DIVIDA-EXIT
+002150     END-IF
+002160
+002170     MOVE WS-AUX-DIVIDA    TO WS-DIVIDA-PARC
+002180
+002190     IF WS-PARC-PAG GREATER THAN WS-QTD-PARC
+002200         DISPLAY "ERRO: QTD DE PARCELAS PAGAS MAIOR QUE A QTD DE "
+002210             "PARCELAS. INFORME NOVAMENTE."
+002220         GO TO 3500-VALIDAR-DIVIDA-EXIT
+002230     END-IF
+002240
+002250     MOVE "S" TO WS-SW-DIVIDA-VALIDA.
+002260 3500-VALIDAR-DIVIDA-EXIT.
+002270     EXIT.
+002280*-----------------------------------------------------------------
+002290 3600-VALIDAR-CPF.
+002300     DISPLAY "INFORME O CPF DO CLIENTE (11 DIGITOS): "
+002310     ACCEPT WS-AUX-CPF
+002320
+002330     IF WS-AUX-CPF NOT NUMERIC
+002340         DISPLAY "ERRO: CPF DEVE CONTER SOMENTE DIGITOS. "
+002350             "INFORME NOVAMENTE."
+002360         GO TO 3600-VALIDAR-CPF-EXIT
+002370     END-IF
+002380
+002390     MOVE WS-AUX-CPF TO WS-CPF
+002400
+002410     MOVE "S" TO WS-SW-CPF-IGUAIS
+002420     PERFORM 3610-VERIFICAR-REPETIDO
+002430         THRU 3610-VERIFICAR-REPETIDO-EXIT
+002440         VARYING WS-CPF-IDX FROM 2 BY 1
+002450         UNTIL WS-CPF-IDX GREATER THAN 11
+002460
+002470     IF WS-CPF-TODOS-IGUAIS
+002480         DISPLAY "ERRO: CPF INVALIDO. INFORME NOVAMENTE."
+002490         GO TO 3600-VALIDAR-CPF-EXIT
+002500     END-IF
+002510
+002520     MOVE ZEROS TO WS-CPF-SOMA
+002530     PERFORM 3620-SOMAR-DV1
+002540         THRU 3620-SOMAR-DV1-EXIT
+002550         VARYING WS-CPF-IDX FROM 1 BY 1
+002560         UNTIL WS-CPF-IDX GREATER THAN 9
+002570     DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-QUOC
+002580         REMAINDER WS-CPF-RESTO
+002590     IF WS-CPF-RESTO LESS THAN 2
+002600         MOVE 0 TO WS-CPF-DV1
+002610     ELSE
+002620         COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO
+002630     END-IF
+002640
+002650     MOVE ZEROS TO WS-CPF-SOMA
+002660     PERFORM 3630-SOMAR-DV2
+002670         THRU 3630-SOMAR-DV2-EXIT
+002680         VARYING WS-CPF-IDX FROM 1 BY 1
+002690         UNTIL WS-CPF-IDX GREATER THAN 10
+002700     DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-QUOC
+002710         REMAINDER WS-CPF-RESTO
+002720     IF WS-CPF-RESTO LESS THAN 2
+002730         MOVE 0 TO WS-CPF-DV2
+002740     ELSE
+002750         COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO
+002760     END-IF
+002770
+002780     IF WS-CPF-DV1 NOT EQUAL WS-CPF-DIG (10)
+002790         OR WS-CPF-DV2 NOT EQUAL WS-CPF-DIG (11)
+002800         DISPLAY "ERRO: DIGITO VERIFICADOR DO CPF INVALIDO. "
+002810             "INFORME NOVAMENTE."
+002820         GO TO 3600-VALIDAR-CPF-EXIT
+002830     END-IF
+002840
+002850     MOVE "S" TO WS-SW-CPF-VALIDO.
+002860 3600-VALIDAR-CPF-EXIT.
+002870     EXIT.
+002880*-----------------------------------------------------------------
+002890 3610-VERIFICAR-REPETIDO.
+002900     IF WS-CPF-DIG (WS-CPF-IDX) NOT EQUAL WS-CPF-DIG (1)
+002910         MOVE "N" TO WS-SW-CPF-IGUAIS
+002920     END-IF.
+002930 3610-VERIFICAR-REPETIDO-EXIT.
+002940     EXIT.
+002950*-----------------------------------------------------------------
+002960 3620-SOMAR-DV1.
+002970     COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+002980         (WS-CPF-DIG (WS-CPF-IDX) * (11 - WS-CPF-IDX)).
+002990 3620-SOMAR-DV1-EXIT.
+003000     EXIT.
+003010*-----------------------------------------------------------------
+003020 3630-SOMAR-DV2.
+003030     COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+003040         (WS-CPF-DIG (WS-CPF-IDX) * (12 - WS-CPF-IDX)).
+003050 3630-SOMAR-DV2-EXIT.
+003060     EXIT.
+003070*-----------------------------------------------------------------
+003080 3700-CALCULAR-TOTAIS.
+003090     COMPUTE WS-VLR-TOTAL-DIVIDA = CM-QTD-PARC * CM-VLR-PARC
+003100     COMPUTE WS-VLR-PAGO         = CM-PARC-PAG * CM-VLR-PARC
+003110     COMPUTE WS-VLR-FALTA        = WS-VLR-TOTAL-DIVIDA -
+003120         WS-VLR-PAGO.
+003130 3700-CALCULAR-TOTAIS-EXIT.
+003140     EXIT.
+003150*-----------------------------------------------------------------
+003160 4000-ALTERAR.
+003170     DISPLAY "INFORME O CPF DO CLIENTE A ALTERAR: "
+003180     ACCEPT CM-CPF
+003190
+003200     READ CLIENTES-MASTER
+003210         KEY IS CM-CPF
+003220         INVALID KEY
+003230             DISPLAY "CLIENTE NAO ENCONTRADO"
+003240             GO TO 4000-ALTERAR-EXIT
+003250     END-READ
+003260
+003270     DISPLAY "NOME ATUAL: " CM-NOME
+003280     DISPLAY "INFORME O NOVO NOME (10 POSICOES): "
+003290     ACCEPT WS-NOME
+003300     MOVE WS-NOME TO CM-NOME
+003310
+003320     MOVE "N" TO WS-SW-DIVIDA-VALIDA
+003330     PERFORM 3500-VALIDAR-DIVIDA
+003340         THRU 3500-VALIDAR-DIVIDA-EXIT
+003350         UNTIL WS-DIVIDA-VALIDA
+003360
+003370     DISPLAY "INFORME O VENCIMENTO DA PARCELA (AAAAMMDD): "
+003380     ACCEPT WS-DT-VENCTO
+003390     MOVE WS-DIVIDA TO CM-DIVIDA
+003400
+003410     IF WS-PARC-PAG GREATER THAN OR EQUAL TO WS-QTD-PARC
+003420         MOVE "S" TO CM-STS-DIVIDA
+003430     ELSE
+003440         MOVE "N" TO CM-STS-DIVIDA
+003450     END-IF
+003460
+003470     REWRITE CM-REGISTRO
+003480     IF WS-FS-OK
+003490         DISPLAY "CLIENTE ALTERADO COM SUCESSO"
+003500     ELSE
+003510         DISPLAY "ERRO AO ALTERAR CLIENTE: " WS-FS-CLIMEST
+003520     END-IF.
+003530 4000-ALTERAR-EXIT.
+003540     EXIT.
+003550*-----------------------------------------------------------------
+003560 5000-INATIVAR.
+003570     DISPLAY "INFORME O CPF DO CLIENTE A INATIVAR: "
+003580     ACCEPT CM-CPF
+003590
+003600     READ CLIENTES-MASTER
+003610         KEY IS CM-CPF
+003620         INVALID KEY
+003630             DISPLAY "CLIENTE NAO ENCONTRADO"
+003640             GO TO 5000-INATIVAR-EXIT
+003650     END-READ
+003660
+003670     MOVE "I" TO CM-STS-REG
+003680     REWRITE CM-REGISTRO
+003690     IF WS-FS-OK
+003700         DISPLAY "CLIENTE INATIVADO COM SUCESSO"
+003710     ELSE
+003720         DISPLAY "ERRO AO INATIVAR CLIENTE: " WS-FS-CLIMEST
+003730     END-IF.
+003740 5000-INATIVAR-EXIT.
+003750     EXIT.
+003760*-----------------------------------------------------------------
+003770 6000-CONSULTAR.
+003780     DISPLAY "INFORME O CPF DO CLIENTE A CONSULTAR: "
+003790     ACCEPT CM-CPF
+003800
+003810     READ CLIENTES-MASTER
+003820         KEY IS CM-CPF
+003830         INVALID KEY
+003840             DISPLAY "CLIENTE NAO ENCONTRADO"
+003850             GO TO 6000-CONSULTAR-EXIT
+003860     END-READ
+003870
+003880     PERFORM 3700-CALCULAR-TOTAIS THRU 3700-CALCULAR-TOTAIS-EXIT
+003890     DISPLAY "NOME.......: " CM-NOME
+003900     DISPLAY "TELEFONE...: " CM-TELEFONE
+003910     DISPLAY "VLR PARCELA: " CM-VLR-PARC
+003920     DISPLAY "QTD PARCELA: " CM-QTD-PARC
+003930     DISPLAY "PARC PAGAS.: " CM-PARC-PAG
+003940     DISPLAY "VENCIMENTO.: " CM-DT-VENCTO
+003950     DISPLAY "SITUACAO...: " CM-STS-DIVIDA
+003960     DISPLAY "VLR TOTAL..: " WS-VLR-TOTAL-DIVIDA
+003970     DISPLAY "VLR PAGO...: " WS-VLR-PAGO
+003980     DISPLAY "VLR FALTA..: " WS-VLR-FALTA.
+003990 6000-CONSULTAR-EXIT.
+004000     EXIT.
+004010*-----------------------------------------------------------------
+004020 7000-PAGAR.
+004030     DISPLAY "INFORME O CPF DO CLIENTE PARA REGISTRAR PAGAMENTO: "
+004040     ACCEPT CM-CPF
+004050
+004060     READ CLIENTES-MASTER
+004070         KEY IS CM-CPF
+004080         INVALID KEY
+004090             DISPLAY "CLIENTE NAO ENCONTRADO"
+004100             GO TO 7000-PAGAR-EXIT
+004110     END-READ
+004120
+004130     IF CM-PARC-PAG GREATER THAN OR EQUAL TO CM-QTD-PARC
+004140         DISPLAY "DIVIDA JA ESTA QUITADA, NAO HA PARCELA A PAGAR"
+004150         GO TO 7000-PAGAR-EXIT
+004160     END-IF
+004170
+004180     ADD 1 TO CM-PARC-PAG
+004190     IF CM-PARC-PAG GREATER THAN OR EQUAL TO CM-QTD-PARC
+004200         MOVE "S" TO CM-STS-DIVIDA
+004210     END-IF
+004220
+004230     REWRITE CM-REGISTRO
+004240     IF WS-FS-OK
+004250         PERFORM 3700-CALCULAR-TOTAIS
+004260             THRU 3700-CALCULAR-TOTAIS-EXIT
+004270         DISPLAY "PARCELA PAGA COM SUCESSO. PARCELAS PAGAS: "
+004280             CM-PARC-PAG
+004290         DISPLAY "VLR TOTAL..: " WS-VLR-TOTAL-DIVIDA
+004300         DISPLAY "VLR PAGO...: " WS-VLR-PAGO
+004310         DISPLAY "VLR FALTA..: " WS-VLR-FALTA
+004320     ELSE
+004330         DISPLAY "ERRO AO REGISTRAR PAGAMENTO: " WS-FS-CLIMEST
+004340     END-IF.
+004350 7000-PAGAR-EXIT.
+004360     EXIT.
+004370*-----------------------------------------------------------------
+004380 8000-REIMPRIMIR.
+004390     DISPLAY "INFORME O CPF DO CLIENTE PARA REIMPRESSAO: "
+004400     ACCEPT CM-CPF
+004410
+004420     READ CLIENTES-MASTER
+004430         KEY IS CM-CPF
+004440         INVALID KEY
+004450             DISPLAY "CLIENTE NAO ENCONTRADO"
+004460             GO TO 8000-REIMPRIMIR-EXIT
+004470     END-READ
+004480
+004490     PERFORM 3700-CALCULAR-TOTAIS THRU 3700-CALCULAR-TOTAIS-EXIT
+004500     DISPLAY "==================================================="
+004510     DISPLAY "  2A VIA - DADOS DO CLIENTE"
+004520     DISPLAY "  CPF........: " CM-CPF
+004530     DISPLAY "  NOME.......: " CM-NOME
+004540     DISPLAY "  TELEFONE...: " CM-TELEFONE
+004550     DISPLAY "  VLR PARCELA: " CM-VLR-PARC
+004560     DISPLAY "  QTD PARCELA: " CM-QTD-PARC
+004570     DISPLAY "  PARC PAGAS.: " CM-PARC-PAG
+004580     DISPLAY "  VENCIMENTO.: " CM-DT-VENCTO
+004590     DISPLAY "  SITUACAO...: " CM-STS-DIVIDA
+004600     DISPLAY "  VLR TOTAL..: " WS-VLR-TOTAL-DIVIDA
+004610     DISPLAY "  VLR PAGO...: " WS-VLR-PAGO
+004620     DISPLAY "  VLR FALTA..: " WS-VLR-FALTA
+004630     DISPLAY "===================================================".
+004640 8000-REIMPRIMIR-EXIT.
+004650     EXIT.
